@@ -0,0 +1,324 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       AUTHOR. PAYROLL-OFFICE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRANS-FILE ASSIGN TO "data/EMPMAINT.TXN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "data/EMPMAINT.LOG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "data/EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MAST-EMP-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRANS-FILE.
+       01  MAINT-TRANS-RECORD.
+           05 TXN-TYPE          PIC X(1).
+           05 TXN-EMP-ID        PIC X(5).
+           05 TXN-EMP-NAME      PIC X(20).
+           05 TXN-EMP-RATE-X    PIC X(6).
+           05 TXN-FILING-STATUS PIC X(1).
+           05 TXN-EXEMPT-X      PIC X(2).
+           05 TXN-DEPT-CODE     PIC X(4).
+           05 TXN-BANK-ROUTING  PIC X(9).
+           05 TXN-BANK-ACCOUNT  PIC X(12).
+           05 TXN-EFFECTIVE-DATE PIC X(8).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-DATE          PIC X(8).
+           05 FILLER            PIC X(1) VALUE SPACES.
+           05 AUD-TIME          PIC X(8).
+           05 FILLER            PIC X(1) VALUE SPACES.
+           05 AUD-TXN-TYPE      PIC X(1).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 AUD-EMP-ID        PIC X(5).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 AUD-RESULT        PIC X(8).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 AUD-REASON        PIC X(40).
+
+       FD  EMPLOYEE-MASTER.
+           COPY "empmast.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF               PIC X VALUE 'N'.
+       01  WS-TXN-VALID         PIC X VALUE 'Y'.
+       01  WS-TXN-REASON        PIC X(40).
+       01  WS-TXN-RESULT        PIC X(8).
+       01  WS-MASTER-FOUND      PIC X VALUE 'Y'.
+       01  WS-MASTER-FILE-STATUS PIC X(2) VALUE '00'.
+       01  WS-NUMVAL-RATE       PIC S9(5)V99.
+       01  WS-NUMVAL-EXEMPT     PIC S9(5)V99.
+       01  WS-RUN-DATE          PIC X(8).
+       01  WS-RUN-TIME          PIC X(8).
+       01  WS-CTL-APPLIED       PIC 9(5) VALUE 0.
+       01  WS-CTL-REJECTED      PIC 9(5) VALUE 0.
+       01  WS-MAX-RATE          PIC 9(3)V99 VALUE 999.99.
+       01  WS-MAX-EXEMPT        PIC 9(2) VALUE 99.
+       01  WS-CTL-APPLIED-D     PIC ZZZZ9.
+       01  WS-CTL-REJECTED-D    PIC ZZZZ9.
+       01  WS-SUMMARY-REASON    PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS UNTIL WS-EOF = 'Y'
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           OPEN INPUT MAINT-TRANS-FILE
+           OPEN OUTPUT AUDIT-LOG-FILE
+           PERFORM 1010-OPEN-EMPLOYEE-MASTER
+           READ MAINT-TRANS-FILE
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       1010-OPEN-EMPLOYEE-MASTER.
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-MASTER-FILE-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+
+       2000-PROCESS.
+           MOVE 'Y' TO WS-TXN-VALID
+           MOVE SPACES TO WS-TXN-REASON
+           EVALUATE TXN-TYPE
+               WHEN 'A'
+                   PERFORM 2100-ADD-EMPLOYEE
+               WHEN 'C'
+                   PERFORM 2200-CHANGE-EMPLOYEE
+               WHEN 'D'
+                   PERFORM 2300-TERMINATE-EMPLOYEE
+               WHEN OTHER
+                   MOVE 'N' TO WS-TXN-VALID
+                   MOVE 'UNKNOWN TRANSACTION TYPE' TO WS-TXN-REASON
+           END-EVALUATE
+           IF WS-TXN-VALID = 'Y'
+               MOVE 'APPLIED' TO WS-TXN-RESULT
+               ADD 1 TO WS-CTL-APPLIED
+           ELSE
+               MOVE 'REJECTED' TO WS-TXN-RESULT
+               ADD 1 TO WS-CTL-REJECTED
+           END-IF
+           PERFORM 2900-WRITE-AUDIT-RECORD
+           READ MAINT-TRANS-FILE
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       2100-ADD-EMPLOYEE.
+           MOVE TXN-EMP-ID TO MAST-EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-MASTER-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MASTER-FOUND
+           END-READ
+           IF WS-MASTER-FOUND = 'Y'
+               MOVE 'N' TO WS-TXN-VALID
+               MOVE 'EMPLOYEE ALREADY EXISTS' TO WS-TXN-REASON
+           ELSE
+               PERFORM 2010-VALIDATE-RATE-AND-EXEMPT
+               IF WS-TXN-VALID = 'Y'
+                   MOVE TXN-EMP-ID TO MAST-EMP-ID
+                   MOVE TXN-EMP-NAME TO MAST-EMP-NAME
+                   MOVE WS-NUMVAL-RATE TO MAST-EMP-RATE
+                   MOVE TXN-FILING-STATUS TO MAST-FILING-STATUS
+                   MOVE WS-NUMVAL-EXEMPT TO MAST-EXEMPT
+                   MOVE TXN-DEPT-CODE TO MAST-DEPT-CODE
+                   MOVE TXN-BANK-ROUTING TO MAST-BANK-ROUTING
+                   MOVE TXN-BANK-ACCOUNT TO MAST-BANK-ACCOUNT
+                   MOVE 'A' TO MAST-STATUS
+                   MOVE SPACES TO MAST-TERM-DATE
+                   MOVE ZERO TO YTD-HOURS
+                   MOVE ZERO TO YTD-GROSS
+                   MOVE ZERO TO YTD-TAX
+                   WRITE MASTER-RECORD
+               END-IF
+           END-IF.
+
+       2010-VALIDATE-RATE-AND-EXEMPT.
+           IF FUNCTION TEST-NUMVAL(TXN-EMP-RATE-X) NOT = 0
+               MOVE 'N' TO WS-TXN-VALID
+               MOVE 'NON-NUMERIC RATE' TO WS-TXN-REASON
+           ELSE
+               MOVE FUNCTION NUMVAL(TXN-EMP-RATE-X) TO WS-NUMVAL-RATE
+               IF WS-NUMVAL-RATE < 0
+                   MOVE 'N' TO WS-TXN-VALID
+                   MOVE 'NEGATIVE RATE' TO WS-TXN-REASON
+               ELSE
+                   IF WS-NUMVAL-RATE > WS-MAX-RATE
+                       MOVE 'N' TO WS-TXN-VALID
+                       MOVE 'RATE EXCEEDS 999.99 CEILING' TO
+                           WS-TXN-REASON
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-TXN-VALID = 'Y'
+               IF FUNCTION TEST-NUMVAL(TXN-EXEMPT-X) NOT = 0
+                   MOVE 'N' TO WS-TXN-VALID
+                   MOVE 'NON-NUMERIC EXEMPTIONS' TO WS-TXN-REASON
+               ELSE
+                   MOVE FUNCTION NUMVAL(TXN-EXEMPT-X)
+                       TO WS-NUMVAL-EXEMPT
+                   IF WS-NUMVAL-EXEMPT < 0
+                       MOVE 'N' TO WS-TXN-VALID
+                       MOVE 'NEGATIVE EXEMPTIONS' TO WS-TXN-REASON
+                   ELSE
+                       IF WS-NUMVAL-EXEMPT > WS-MAX-EXEMPT
+                           MOVE 'N' TO WS-TXN-VALID
+                           MOVE 'EXEMPTIONS EXCEED 99 CEILING' TO
+                               WS-TXN-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2210-VALIDATE-CHANGE-RATE-AND-EXEMPT.
+           IF TXN-EMP-RATE-X = SPACES
+               CONTINUE
+           ELSE
+               IF FUNCTION TEST-NUMVAL(TXN-EMP-RATE-X) NOT = 0
+                   MOVE 'N' TO WS-TXN-VALID
+                   MOVE 'NON-NUMERIC RATE' TO WS-TXN-REASON
+               ELSE
+                   MOVE FUNCTION NUMVAL(TXN-EMP-RATE-X)
+                       TO WS-NUMVAL-RATE
+                   IF WS-NUMVAL-RATE < 0
+                       MOVE 'N' TO WS-TXN-VALID
+                       MOVE 'NEGATIVE RATE' TO WS-TXN-REASON
+                   ELSE
+                       IF WS-NUMVAL-RATE > WS-MAX-RATE
+                           MOVE 'N' TO WS-TXN-VALID
+                           MOVE 'RATE EXCEEDS 999.99 CEILING' TO
+                               WS-TXN-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-TXN-VALID = 'Y'
+               IF TXN-EXEMPT-X = SPACES
+                   CONTINUE
+               ELSE
+                   IF FUNCTION TEST-NUMVAL(TXN-EXEMPT-X) NOT = 0
+                       MOVE 'N' TO WS-TXN-VALID
+                       MOVE 'NON-NUMERIC EXEMPTIONS' TO WS-TXN-REASON
+                   ELSE
+                       MOVE FUNCTION NUMVAL(TXN-EXEMPT-X)
+                           TO WS-NUMVAL-EXEMPT
+                       IF WS-NUMVAL-EXEMPT < 0
+                           MOVE 'N' TO WS-TXN-VALID
+                           MOVE 'NEGATIVE EXEMPTIONS' TO WS-TXN-REASON
+                       ELSE
+                           IF WS-NUMVAL-EXEMPT > WS-MAX-EXEMPT
+                               MOVE 'N' TO WS-TXN-VALID
+                               MOVE 'EXEMPTIONS EXCEED 99 CEILING' TO
+                                   WS-TXN-REASON
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2200-CHANGE-EMPLOYEE.
+           MOVE TXN-EMP-ID TO MAST-EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-TXN-VALID
+                   MOVE 'EMPLOYEE NOT FOUND' TO WS-TXN-REASON
+           END-READ
+           IF WS-TXN-VALID = 'Y'
+               PERFORM 2210-VALIDATE-CHANGE-RATE-AND-EXEMPT
+               IF WS-TXN-VALID = 'Y'
+                   IF TXN-EMP-NAME NOT = SPACES
+                       MOVE TXN-EMP-NAME TO MAST-EMP-NAME
+                   END-IF
+                   IF TXN-EMP-RATE-X NOT = SPACES
+                       MOVE WS-NUMVAL-RATE TO MAST-EMP-RATE
+                   END-IF
+                   IF TXN-EXEMPT-X NOT = SPACES
+                       MOVE WS-NUMVAL-EXEMPT TO MAST-EXEMPT
+                   END-IF
+                   IF TXN-FILING-STATUS NOT = SPACES
+                       MOVE TXN-FILING-STATUS TO MAST-FILING-STATUS
+                   END-IF
+                   IF TXN-DEPT-CODE NOT = SPACES
+                       MOVE TXN-DEPT-CODE TO MAST-DEPT-CODE
+                   END-IF
+                   IF TXN-BANK-ROUTING NOT = SPACES
+                       MOVE TXN-BANK-ROUTING TO MAST-BANK-ROUTING
+                   END-IF
+                   IF TXN-BANK-ACCOUNT NOT = SPACES
+                       MOVE TXN-BANK-ACCOUNT TO MAST-BANK-ACCOUNT
+                   END-IF
+                   REWRITE MASTER-RECORD
+               END-IF
+           END-IF.
+
+       2300-TERMINATE-EMPLOYEE.
+           MOVE TXN-EMP-ID TO MAST-EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-TXN-VALID
+                   MOVE 'EMPLOYEE NOT FOUND' TO WS-TXN-REASON
+           END-READ
+           IF WS-TXN-VALID = 'Y'
+               IF MAST-STATUS = 'T'
+                   MOVE 'N' TO WS-TXN-VALID
+                   MOVE 'EMPLOYEE ALREADY TERMINATED' TO
+                       WS-TXN-REASON
+               ELSE
+                   PERFORM 2310-VALIDATE-EFFECTIVE-DATE
+                   IF WS-TXN-VALID = 'Y'
+                       MOVE 'T' TO MAST-STATUS
+                       MOVE TXN-EFFECTIVE-DATE TO MAST-TERM-DATE
+                       REWRITE MASTER-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       2310-VALIDATE-EFFECTIVE-DATE.
+           IF FUNCTION TEST-NUMVAL(TXN-EFFECTIVE-DATE) NOT = 0
+               MOVE 'N' TO WS-TXN-VALID
+               MOVE 'INVALID EFFECTIVE DATE' TO WS-TXN-REASON
+           END-IF.
+
+       2900-WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE TO AUD-DATE
+           MOVE WS-RUN-TIME TO AUD-TIME
+           MOVE TXN-TYPE TO AUD-TXN-TYPE
+           MOVE TXN-EMP-ID TO AUD-EMP-ID
+           MOVE WS-TXN-RESULT TO AUD-RESULT
+           MOVE WS-TXN-REASON TO AUD-REASON
+           WRITE AUDIT-RECORD.
+
+       2950-WRITE-SUMMARY.
+           MOVE WS-CTL-APPLIED TO WS-CTL-APPLIED-D
+           MOVE WS-CTL-REJECTED TO WS-CTL-REJECTED-D
+           MOVE SPACES TO WS-SUMMARY-REASON
+           STRING 'APPLIED=' WS-CTL-APPLIED-D
+               ' REJECTED=' WS-CTL-REJECTED-D
+               DELIMITED BY SIZE INTO WS-SUMMARY-REASON
+           MOVE WS-RUN-DATE TO AUD-DATE
+           MOVE WS-RUN-TIME TO AUD-TIME
+           MOVE '*' TO AUD-TXN-TYPE
+           MOVE SPACES TO AUD-EMP-ID
+           MOVE 'SUMMARY' TO AUD-RESULT
+           MOVE WS-SUMMARY-REASON TO AUD-REASON
+           WRITE AUDIT-RECORD.
+
+       3000-TERMINATE.
+           PERFORM 2950-WRITE-SUMMARY
+           CLOSE MAINT-TRANS-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE EMPLOYEE-MASTER.
