@@ -0,0 +1,15 @@
+      *> Shared EMPLOYEE-MASTER record layout - PAYROLL-SIM and EMPMAINT.
+       01  MASTER-RECORD.
+           05 MAST-EMP-ID      PIC X(5).
+           05 MAST-EMP-NAME    PIC X(20).
+           05 MAST-EMP-RATE    PIC 9(3)V99.
+           05 MAST-FILING-STATUS PIC X(1).
+           05 MAST-EXEMPT      PIC 9(2).
+           05 MAST-DEPT-CODE   PIC X(4).
+           05 MAST-BANK-ROUTING PIC X(9).
+           05 MAST-BANK-ACCOUNT PIC X(12).
+           05 MAST-STATUS      PIC X(1).
+           05 MAST-TERM-DATE   PIC X(8).
+           05 YTD-HOURS        PIC 9(5)V99.
+           05 YTD-GROSS        PIC 9(7)V99.
+           05 YTD-TAX          PIC 9(7)V99.
