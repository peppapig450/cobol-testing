@@ -6,54 +6,267 @@
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "data/EMP.DAT"
                ORGANIZATION IS SEQUENTIAL.
+           SELECT ENRICHED-EMPLOYEE-FILE ASSIGN TO "data/EMP.ENR"
+               ORGANIZATION IS SEQUENTIAL.
            SELECT REPORT-FILE ASSIGN TO "data/PAYROLL.RPT"
                ORGANIZATION IS SEQUENTIAL.
-           
+           SELECT EXCEPTION-FILE ASSIGN TO "data/PAYROLL.EXC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "data/EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MAST-EMP-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "data/SORTWK1".
+           SELECT SORTED-EMPLOYEE-FILE ASSIGN TO "data/EMP.SRT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DISBURSEMENT-FILE ASSIGN TO "data/DISBURSE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "data/GLEXTRCT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESTART-CONTROL-FILE ASSIGN TO "data/RESTART.CTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
+       01  RAW-EMPLOYEE-RECORD.
+           05 RAW-EMP-ID       PIC X(5).
+           05 RAW-EMP-NAME     PIC X(20).
+           05 RAW-EMP-HOURS-X  PIC X(6).
+           05 RAW-EMP-RATE-X   PIC X(6).
+           05 RAW-EMP-FILING-STATUS PIC X(1).
+           05 RAW-EMP-EXEMPT-X PIC X(2).
+           05 RAW-DEPT-CODE    PIC X(4).
+           05 RAW-BANK-ROUTING PIC X(9).
+           05 RAW-BANK-ACCOUNT PIC X(12).
+
+       FD  ENRICHED-EMPLOYEE-FILE.
+       01  ENRICHED-EMPLOYEE-RECORD.
+           05 ENR-EMP-ID       PIC X(5).
+           05 ENR-EMP-NAME     PIC X(20).
+           05 ENR-EMP-HOURS-X  PIC X(6).
+           05 ENR-EMP-RATE-X   PIC X(6).
+           05 ENR-EMP-FILING-STATUS PIC X(1).
+           05 ENR-EMP-EXEMPT-X PIC X(2).
+           05 ENR-DEPT-CODE    PIC X(4).
+           05 ENR-BANK-ROUTING PIC X(9).
+           05 ENR-BANK-ACCOUNT PIC X(12).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SW-EMP-ID        PIC X(5).
+           05 SW-EMP-NAME      PIC X(20).
+           05 SW-EMP-HOURS-X   PIC X(6).
+           05 SW-EMP-RATE-X    PIC X(6).
+           05 SW-EMP-FILING-STATUS PIC X(1).
+           05 SW-EMP-EXEMPT-X  PIC X(2).
+           05 SW-DEPT-CODE     PIC X(4).
+           05 SW-BANK-ROUTING  PIC X(9).
+           05 SW-BANK-ACCOUNT  PIC X(12).
+
+       FD  SORTED-EMPLOYEE-FILE.
        01  EMPLOYEE-RECORD.
            05 EMP-ID           PIC X(5).
            05 EMP-NAME         PIC X(20).
            05 EMP-HOURS-X      PIC X(6).
            05 EMP-RATE-X       PIC X(6).
-       
+           05 EMP-FILING-STATUS PIC X(1).
+           05 EMP-EXEMPT-X     PIC X(2).
+           05 DEPT-CODE        PIC X(4).
+           05 EMP-BANK-ROUTING PIC X(9).
+           05 EMP-BANK-ACCOUNT PIC X(12).
+
        FD  REPORT-FILE.
-       01  REPORT-LINE         PIC X(132).
+       01  REPORT-LINE         PIC X(180).
+
+       FD  DISBURSEMENT-FILE.
+       01  DISBURSEMENT-RECORD.
+           05 DISB-BANK-ROUTING PIC X(9).
+           05 DISB-BANK-ACCOUNT PIC X(12).
+           05 DISB-EMP-ID       PIC X(5).
+           05 DISB-EMP-NAME     PIC X(20).
+           05 DISB-NET-AMOUNT   PIC 9(7)V99.
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD    PIC X(80).
+
+       FD  RESTART-CONTROL-FILE.
+       01  RESTART-RECORD.
+           05 RESTART-CHECKPOINT-COUNT PIC 9(7).
+           05 RESTART-RUN-DATE         PIC X(8).
+           05 RESTART-CTL-EMP-COUNT    PIC 9(5).
+           05 RESTART-CTL-REG-HOURS    PIC 9(7)V99.
+           05 RESTART-CTL-GROSS-PAY    PIC 9(7)V99.
+           05 RESTART-CTL-NET-PAY      PIC 9(7)V99.
+           05 RESTART-PREV-DEPT-CODE   PIC X(4).
+           05 RESTART-FIRST-DEPT       PIC X(1).
+           05 RESTART-DEPT-COUNT       PIC 9(5).
+           05 RESTART-DEPT-HOURS       PIC 9(5)V99.
+           05 RESTART-DEPT-GROSS       PIC 9(7)V99.
+           05 RESTART-DEPT-TAX         PIC 9(7)V99.
+           05 RESTART-DEPT-NET         PIC 9(7)V99.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05 EXC-EMP-ID       PIC X(5).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 EXC-EMP-NAME     PIC X(20).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 EXC-HOURS-RAW    PIC X(6).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 EXC-RATE-RAW     PIC X(6).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 EXC-REASON       PIC X(40).
+
+       FD  EMPLOYEE-MASTER.
+           COPY "empmast.cpy".
+
        WORKING-STORAGE SECTION.
        01  WS-EOF              PIC X VALUE 'N'.
        01  WS-GROSS-PAY        PIC 9(5)V99.
        01 WS-EMP-HOURS-N       PIC 9(3)V99.
        01 WS-EMP-RATE-N       PIC 9(3)V99.
+       01  WS-REG-HOURS        PIC 9(3)V99.
+       01  WS-OT-HOURS         PIC 9(3)V99.
+       01  WS-REG-PAY          PIC 9(5)V99.
+       01  WS-OT-PAY           PIC 9(5)V99.
+       01  WS-STD-HOURS        PIC 9(3)V99 VALUE 40.00.
+       01  WS-OT-FACTOR        PIC 9V99 VALUE 1.50.
+       01  WS-EMP-EXEMPT-N     PIC 9(2).
+       01  WS-TAXABLE-PAY      PIC 9(5)V99.
+       01  WS-EXEMPTION-AMT    PIC 9(3)V99 VALUE 75.00.
+       01  WS-FED-TAX          PIC 9(5)V99.
+       01  WS-FICA-TAX         PIC 9(5)V99.
+       01  WS-FICA-RATE        PIC V9999 VALUE .0765.
+       01  WS-NET-PAY          PIC 9(5)V99.
+       01  WS-VALID-REC        PIC X VALUE 'Y'.
+       01  WS-REJECT-REASON    PIC X(40).
+       01  WS-NUMVAL-HOURS     PIC S9(5)V99.
+       01  WS-NUMVAL-RATE      PIC S9(5)V99.
+       01  WS-NUMVAL-EXEMPT    PIC S9(3).
+       01  WS-MAX-HOURS        PIC 9(3)V99 VALUE 168.00.
+       01  WS-MAX-RATE         PIC 9(3)V99 VALUE 999.99.
+       01  WS-MAX-EXEMPT       PIC 9(2) VALUE 99.
+       01  WS-CTL-EMP-COUNT    PIC 9(5) VALUE 0.
+       01  WS-CTL-REG-HOURS    PIC 9(7)V99 VALUE 0.
+       01  WS-CTL-GROSS-PAY    PIC 9(7)V99 VALUE 0.
+       01  WS-CTL-NET-PAY      PIC 9(7)V99 VALUE 0.
+       01  WS-MASTER-FOUND     PIC X VALUE 'Y'.
+       01  WS-PREV-DEPT-CODE   PIC X(4) VALUE SPACES.
+       01  WS-FIRST-DEPT       PIC X VALUE 'Y'.
+       01  WS-DEPT-COUNT       PIC 9(5) VALUE 0.
+       01  WS-DEPT-HOURS       PIC 9(5)V99 VALUE 0.
+       01  WS-DEPT-GROSS       PIC 9(7)V99 VALUE 0.
+       01  WS-DEPT-TAX         PIC 9(7)V99 VALUE 0.
+       01  WS-DEPT-NET         PIC 9(7)V99 VALUE 0.
+       01  WS-GL-GROSS-ED      PIC 9(7).99.
+       01  WS-GL-TAX-ED        PIC 9(7).99.
+       01  WS-GL-NET-ED        PIC 9(7).99.
+       01  WS-RESTART-OPTION   PIC X VALUE 'N'.
+       01  WS-RESTART-COUNT    PIC 9(7) VALUE 0.
+       01  WS-RECS-READ        PIC 9(7) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 50.
+       01  WS-CKPT-QUOT        PIC 9(7).
+       01  WS-CKPT-REM         PIC 9(5).
+       01  WS-RESTART-FILE-STATUS PIC X(2) VALUE '00'.
+       01  WS-MASTER-FILE-STATUS  PIC X(2) VALUE '00'.
+       01  WS-RUN-DATE         PIC X(8).
+       01  WS-MAST-RATE-EDIT   PIC ZZ9.99.
+       01  WS-ENRICH-EOF       PIC X VALUE 'N'.
+       01  WS-ENRICH-MASTER-FOUND PIC X VALUE 'Y'.
+       01  WS-DEPT-SUBTOTAL-LINE.
+           05 FILLER           PIC X(10) VALUE SPACES.
+           05 FILLER           PIC X(5) VALUE 'DEPT'.
+           05 WS-SUB-DEPT-D    PIC X(4).
+           05 FILLER           PIC X(7) VALUE ' TOTAL'.
+           05 FILLER           PIC X(11) VALUE 'HEADCOUNT:'.
+           05 WS-SUB-COUNT-D   PIC ZZZZ9.
+           05 FILLER           PIC X(4) VALUE SPACES.
+           05 FILLER           PIC X(9) VALUE 'REG HRS:'.
+           05 WS-SUB-HOURS-D   PIC ZZZ,ZZ9.99.
+           05 FILLER           PIC X(4) VALUE SPACES.
+           05 FILLER           PIC X(7) VALUE 'GROSS:'.
+           05 WS-SUB-GROSS-D   PIC $Z,ZZZ,ZZ9.99.
+       01  WS-REPORT-TRAILER.
+           05 FILLER           PIC X(10) VALUE SPACES.
+           05 FILLER           PIC X(30) VALUE
+               'BATCH CONTROL TOTALS'.
+       01  WS-TRAILER-COUNT.
+           05 FILLER           PIC X(10) VALUE SPACES.
+           05 FILLER           PIC X(24) VALUE
+               'EMPLOYEES PROCESSED:'.
+           05 WS-TRL-COUNT-D   PIC ZZZZ9.
+       01  WS-TRAILER-HOURS.
+           05 FILLER           PIC X(10) VALUE SPACES.
+           05 FILLER           PIC X(24) VALUE
+               'TOTAL REGULAR HOURS:'.
+           05 WS-TRL-HOURS-D   PIC ZZZ,ZZ9.99.
+       01  WS-TRAILER-GROSS.
+           05 FILLER           PIC X(10) VALUE SPACES.
+           05 FILLER           PIC X(24) VALUE
+               'TOTAL GROSS PAY:'.
+           05 WS-TRL-GROSS-D   PIC $Z,ZZZ,ZZ9.99.
+       01  WS-TRAILER-NET.
+           05 FILLER           PIC X(10) VALUE SPACES.
+           05 FILLER           PIC X(24) VALUE
+               'TOTAL NET PAY:'.
+           05 WS-TRL-NET-D     PIC $Z,ZZZ,ZZ9.99.
        01  WS-REPORT-HEADER.
            05 FILLER           PIC X(40) VALUE SPACES.
            05 FILLER           PIC X(20) VALUE 'PAYROLL SIMULATOR'.
            05 FILLER           PIC X(72) VALUE SPACES.
        01 WS-REPORT-TITLE.
-           05 FILLER           PIC X(14) VALUE SPACES.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(6) VALUE 'DEPT'.
            05 FILLER           PIC X(5) VALUE 'ID'.
            05 FILLER           PIC X(5) VALUE SPACES.
            05 FILLER           PIC X(20) VALUE 'EMPLOYEE NAME'.
            05 FILLER           PIC X(5) VALUE SPACES.
-           05 FILLER           PIC X(10) VALUE 'HOURS'.
-           05 FILLER           PIC X(5) VALUE SPACES.
+           05 FILLER           PIC X(9) VALUE 'REG HRS'.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(9) VALUE 'OT HRS'.
+           05 FILLER           PIC X(3) VALUE SPACES.
            05 FILLER           PIC X(10) VALUE 'RATE'.
-           05 FILLER           PIC X(5) VALUE SPACES. 
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(12) VALUE 'REG PAY'.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(12) VALUE 'OT PAY'.
+           05 FILLER           PIC X(3) VALUE SPACES.
            05 FILLER           PIC X(12) VALUE 'GROSS PAY'.
-           05 FILLER           PIC X(41) VALUE SPACES.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE 'FED TAX'.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE 'FICA'.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(12) VALUE 'NET PAY'.
        01  WS-REPORT-DETAIL.
-           05 FILLER           PIC X(10) VALUE SPACES.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 WS-DEPT-CODE-D   PIC X(4).
+           05 FILLER           PIC X(1) VALUE SPACES.
            05 WS-EMP-ID        PIC X(5).
            05 FILLER           PIC X(3) VALUE SPACES.
            05 WS-EMP-NAME      PIC X(20).
            05 FILLER           PIC X(5) VALUE SPACES.
-           05 WS-EMP-HOURS     PIC ZZ9.99B.
-           05 FILLER           PIC X(4) VALUE SPACES.
+           05 WS-REG-HOURS-D   PIC ZZ9.99B.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 WS-OT-HOURS-D    PIC ZZ9.99B.
+           05 FILLER           PIC X(2) VALUE SPACES.
            05 WS-EMP-RATE      PIC ZZ9.99B.
-           05 FILLER           PIC X(4) VALUE SPACES.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 WS-REG-PAY-D     PIC $ZZZ,ZZ9.99B.
+           05 FILLER           PIC X(1) VALUE SPACES.
+           05 WS-OT-PAY-D      PIC $ZZZ,ZZ9.99B.
+           05 FILLER           PIC X(1) VALUE SPACES.
            05 WS-GROSS-DISPLAY PIC $ZZZ,ZZ9.99.
-           05 FILLER           PIC X(41) VALUE SPACES.
-       
+           05 FILLER           PIC X(1) VALUE SPACES.
+           05 WS-FED-TAX-D     PIC $ZZZ,ZZ9.99B.
+           05 FILLER           PIC X(1) VALUE SPACES.
+           05 WS-FICA-TAX-D    PIC $ZZZ,ZZ9.99B.
+           05 FILLER           PIC X(1) VALUE SPACES.
+           05 WS-NET-PAY-D     PIC $ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        0000-MAIN-LOGIC.
            PERFORM 1000-INITIALIZE
@@ -62,30 +275,427 @@
            STOP RUN.
        
        1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RESTART-OPTION FROM ENVIRONMENT "PAYROLL-RESTART"
+           PERFORM 1010-OPEN-EMPLOYEE-MASTER
+           PERFORM 1050-BUILD-ENRICHED-FILE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-DEPT-CODE SW-EMP-ID
+               USING ENRICHED-EMPLOYEE-FILE
+               GIVING SORTED-EMPLOYEE-FILE
+           OPEN INPUT SORTED-EMPLOYEE-FILE
+           IF WS-RESTART-OPTION = 'Y' OR WS-RESTART-OPTION = 'y'
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND DISBURSEMENT-FILE
+               OPEN EXTEND GL-EXTRACT-FILE
+               PERFORM 1100-REPOSITION-FROM-CHECKPOINT
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT DISBURSEMENT-FILE
+               OPEN OUTPUT GL-EXTRACT-FILE
+               WRITE REPORT-LINE FROM WS-REPORT-HEADER
+               WRITE REPORT-LINE FROM SPACES AFTER 2
+               WRITE REPORT-LINE FROM WS-REPORT-TITLE
+               WRITE REPORT-LINE FROM SPACES AFTER 1
+           END-IF
+           IF WS-EOF NOT = 'Y'
+               READ SORTED-EMPLOYEE-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               IF WS-EOF NOT = 'Y'
+                   ADD 1 TO WS-RECS-READ
+               END-IF
+           END-IF.
+
+       1010-OPEN-EMPLOYEE-MASTER.
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-MASTER-FILE-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+
+       1050-BUILD-ENRICHED-FILE.
            OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT REPORT-FILE
-           WRITE REPORT-LINE FROM WS-REPORT-HEADER
-           WRITE REPORT-LINE FROM SPACES AFTER 2
-           WRITE REPORT-LINE FROM WS-REPORT-TITLE
-           WRITE REPORT-LINE FROM SPACES AFTER 1
+           OPEN OUTPUT ENRICHED-EMPLOYEE-FILE
            READ EMPLOYEE-FILE
-               AT END MOVE 'Y' TO WS-EOF
-           END-READ.
+               AT END MOVE 'Y' TO WS-ENRICH-EOF
+           END-READ
+           PERFORM UNTIL WS-ENRICH-EOF = 'Y'
+               PERFORM 1060-ENRICH-ONE-RECORD
+               WRITE ENRICHED-EMPLOYEE-RECORD
+               READ EMPLOYEE-FILE
+                   AT END MOVE 'Y' TO WS-ENRICH-EOF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           CLOSE ENRICHED-EMPLOYEE-FILE.
+
+       1060-ENRICH-ONE-RECORD.
+           MOVE RAW-EMP-ID TO ENR-EMP-ID
+           MOVE RAW-EMP-NAME TO ENR-EMP-NAME
+           MOVE RAW-EMP-HOURS-X TO ENR-EMP-HOURS-X
+           MOVE RAW-EMP-RATE-X TO ENR-EMP-RATE-X
+           MOVE RAW-EMP-FILING-STATUS TO ENR-EMP-FILING-STATUS
+           MOVE RAW-EMP-EXEMPT-X TO ENR-EMP-EXEMPT-X
+           MOVE RAW-DEPT-CODE TO ENR-DEPT-CODE
+           MOVE RAW-BANK-ROUTING TO ENR-BANK-ROUTING
+           MOVE RAW-BANK-ACCOUNT TO ENR-BANK-ACCOUNT
+           MOVE RAW-EMP-ID TO MAST-EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-ENRICH-MASTER-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ENRICH-MASTER-FOUND
+           END-READ
+           IF WS-ENRICH-MASTER-FOUND = 'Y'
+               MOVE MAST-EMP-RATE TO WS-MAST-RATE-EDIT
+               MOVE WS-MAST-RATE-EDIT TO ENR-EMP-RATE-X
+               MOVE MAST-FILING-STATUS TO ENR-EMP-FILING-STATUS
+               MOVE MAST-EXEMPT TO ENR-EMP-EXEMPT-X
+               MOVE MAST-DEPT-CODE TO ENR-DEPT-CODE
+               MOVE MAST-BANK-ROUTING TO ENR-BANK-ROUTING
+               MOVE MAST-BANK-ACCOUNT TO ENR-BANK-ACCOUNT
+           END-IF.
+
+       1100-REPOSITION-FROM-CHECKPOINT.
+           OPEN INPUT RESTART-CONTROL-FILE
+           IF WS-RESTART-FILE-STATUS = '35'
+               MOVE 0 TO WS-RESTART-COUNT
+           ELSE
+               READ RESTART-CONTROL-FILE
+                   AT END
+                       MOVE 0 TO WS-RESTART-COUNT
+                   NOT AT END
+                       IF RESTART-RUN-DATE = WS-RUN-DATE
+                           MOVE RESTART-CHECKPOINT-COUNT
+                               TO WS-RESTART-COUNT
+                           MOVE RESTART-CTL-EMP-COUNT
+                               TO WS-CTL-EMP-COUNT
+                           MOVE RESTART-CTL-REG-HOURS
+                               TO WS-CTL-REG-HOURS
+                           MOVE RESTART-CTL-GROSS-PAY
+                               TO WS-CTL-GROSS-PAY
+                           MOVE RESTART-CTL-NET-PAY TO WS-CTL-NET-PAY
+                           MOVE RESTART-PREV-DEPT-CODE
+                               TO WS-PREV-DEPT-CODE
+                           MOVE RESTART-FIRST-DEPT TO WS-FIRST-DEPT
+                           MOVE RESTART-DEPT-COUNT TO WS-DEPT-COUNT
+                           MOVE RESTART-DEPT-HOURS TO WS-DEPT-HOURS
+                           MOVE RESTART-DEPT-GROSS TO WS-DEPT-GROSS
+                           MOVE RESTART-DEPT-TAX TO WS-DEPT-TAX
+                           MOVE RESTART-DEPT-NET TO WS-DEPT-NET
+                       ELSE
+                           MOVE 0 TO WS-RESTART-COUNT
+                       END-IF
+               END-READ
+               CLOSE RESTART-CONTROL-FILE
+           END-IF
+           PERFORM UNTIL WS-RECS-READ >= WS-RESTART-COUNT
+                   OR WS-EOF = 'Y'
+               READ SORTED-EMPLOYEE-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               IF WS-EOF NOT = 'Y'
+                   ADD 1 TO WS-RECS-READ
+               END-IF
+           END-PERFORM.
        
        2000-PROCESS.
-           MOVE FUNCTION NUMVAL(EMP-HOURS-X) TO WS-EMP-HOURS-N
-           MOVE FUNCTION NUMVAL(EMP-RATE-X) TO WS-EMP-RATE-N
-           COMPUTE WS-GROSS-PAY = WS-EMP-HOURS-N * WS-EMP-RATE-N
-           MOVE EMP-ID TO WS-EMP-ID
-           MOVE EMP-NAME TO WS-EMP-NAME
-           MOVE WS-EMP-HOURS-N TO WS-EMP-HOURS
-           MOVE WS-EMP-RATE-N TO WS-EMP-RATE
-           MOVE WS-GROSS-PAY TO WS-GROSS-DISPLAY
-           WRITE REPORT-LINE FROM WS-REPORT-DETAIL
-           READ EMPLOYEE-FILE
+           PERFORM 2010-VALIDATE-INPUT
+           IF WS-VALID-REC = 'Y'
+               IF DEPT-CODE NOT = WS-PREV-DEPT-CODE
+                       AND WS-FIRST-DEPT = 'N'
+                   PERFORM 2310-PRINT-DEPT-SUBTOTAL
+               END-IF
+               MOVE DEPT-CODE TO WS-PREV-DEPT-CODE
+               MOVE 'N' TO WS-FIRST-DEPT
+               PERFORM 2050-SPLIT-OVERTIME
+               COMPUTE WS-REG-PAY = WS-REG-HOURS * WS-EMP-RATE-N
+               COMPUTE WS-OT-PAY = WS-OT-HOURS * WS-EMP-RATE-N
+                   * WS-OT-FACTOR
+               COMPUTE WS-GROSS-PAY = WS-REG-PAY + WS-OT-PAY
+               PERFORM 2100-CALC-DEDUCTIONS
+               MOVE DEPT-CODE TO WS-DEPT-CODE-D
+               MOVE EMP-ID TO WS-EMP-ID
+               MOVE EMP-NAME TO WS-EMP-NAME
+               MOVE WS-REG-HOURS TO WS-REG-HOURS-D
+               MOVE WS-OT-HOURS TO WS-OT-HOURS-D
+               MOVE WS-EMP-RATE-N TO WS-EMP-RATE
+               MOVE WS-REG-PAY TO WS-REG-PAY-D
+               MOVE WS-OT-PAY TO WS-OT-PAY-D
+               MOVE WS-GROSS-PAY TO WS-GROSS-DISPLAY
+               MOVE WS-FED-TAX TO WS-FED-TAX-D
+               MOVE WS-FICA-TAX TO WS-FICA-TAX-D
+               MOVE WS-NET-PAY TO WS-NET-PAY-D
+               WRITE REPORT-LINE FROM WS-REPORT-DETAIL
+               ADD 1 TO WS-CTL-EMP-COUNT
+               ADD WS-REG-HOURS TO WS-CTL-REG-HOURS
+               ADD WS-GROSS-PAY TO WS-CTL-GROSS-PAY
+               ADD WS-NET-PAY TO WS-CTL-NET-PAY
+               ADD 1 TO WS-DEPT-COUNT
+               ADD WS-REG-HOURS TO WS-DEPT-HOURS
+               ADD WS-GROSS-PAY TO WS-DEPT-GROSS
+               ADD WS-FED-TAX WS-FICA-TAX TO WS-DEPT-TAX
+               ADD WS-NET-PAY TO WS-DEPT-NET
+               PERFORM 2200-UPDATE-MASTER
+               PERFORM 2400-WRITE-DISBURSEMENT
+           ELSE
+               PERFORM 2020-WRITE-EXCEPTION
+           END-IF
+           PERFORM 2500-CHECKPOINT-IF-DUE
+           READ SORTED-EMPLOYEE-FILE
                AT END MOVE 'Y' TO WS-EOF
+           END-READ
+           IF WS-EOF NOT = 'Y'
+               ADD 1 TO WS-RECS-READ
+           END-IF.
+
+       2010-VALIDATE-INPUT.
+           MOVE 'Y' TO WS-VALID-REC
+           MOVE SPACES TO WS-REJECT-REASON
+           IF FUNCTION TEST-NUMVAL(EMP-HOURS-X) NOT = 0
+               MOVE 'N' TO WS-VALID-REC
+               MOVE 'NON-NUMERIC HOURS' TO WS-REJECT-REASON
+           ELSE
+               MOVE FUNCTION NUMVAL(EMP-HOURS-X) TO WS-NUMVAL-HOURS
+               IF WS-NUMVAL-HOURS < 0
+                   MOVE 'N' TO WS-VALID-REC
+                   MOVE 'NEGATIVE HOURS' TO WS-REJECT-REASON
+               ELSE
+                   IF WS-NUMVAL-HOURS > WS-MAX-HOURS
+                       MOVE 'N' TO WS-VALID-REC
+                       MOVE 'HOURS EXCEED 168 CEILING' TO
+                           WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-VALID-REC = 'Y'
+               IF FUNCTION TEST-NUMVAL(EMP-RATE-X) NOT = 0
+                   MOVE 'N' TO WS-VALID-REC
+                   MOVE 'NON-NUMERIC RATE' TO WS-REJECT-REASON
+               ELSE
+                   MOVE FUNCTION NUMVAL(EMP-RATE-X) TO WS-NUMVAL-RATE
+                   IF WS-NUMVAL-RATE < 0
+                       MOVE 'N' TO WS-VALID-REC
+                       MOVE 'NEGATIVE RATE' TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-NUMVAL-RATE > WS-MAX-RATE
+                           MOVE 'N' TO WS-VALID-REC
+                           MOVE 'RATE EXCEEDS 999.99 CEILING' TO
+                               WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-VALID-REC = 'Y'
+               IF FUNCTION TEST-NUMVAL(EMP-EXEMPT-X) NOT = 0
+                   MOVE 'N' TO WS-VALID-REC
+                   MOVE 'NON-NUMERIC EXEMPTIONS' TO WS-REJECT-REASON
+               ELSE
+                   MOVE FUNCTION NUMVAL(EMP-EXEMPT-X)
+                       TO WS-NUMVAL-EXEMPT
+                   IF WS-NUMVAL-EXEMPT < 0
+                       MOVE 'N' TO WS-VALID-REC
+                       MOVE 'NEGATIVE EXEMPTIONS' TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-NUMVAL-EXEMPT > WS-MAX-EXEMPT
+                           MOVE 'N' TO WS-VALID-REC
+                           MOVE 'EXEMPTIONS EXCEED 99 CEILING' TO
+                               WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-VALID-REC = 'Y'
+               MOVE WS-NUMVAL-HOURS TO WS-EMP-HOURS-N
+               MOVE WS-NUMVAL-RATE TO WS-EMP-RATE-N
+               MOVE WS-NUMVAL-EXEMPT TO WS-EMP-EXEMPT-N
+           END-IF
+           IF WS-VALID-REC = 'Y'
+               PERFORM 2015-CHECK-EMPLOYEE-STATUS
+           END-IF.
+
+       2015-CHECK-EMPLOYEE-STATUS.
+           MOVE EMP-ID TO MAST-EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF MAST-STATUS = 'T'
+                           AND MAST-TERM-DATE <= WS-RUN-DATE
+                       MOVE 'N' TO WS-VALID-REC
+                       MOVE 'EMPLOYEE TERMINATED' TO WS-REJECT-REASON
+                   END-IF
            END-READ.
 
+       2020-WRITE-EXCEPTION.
+           MOVE EMP-ID TO EXC-EMP-ID
+           MOVE EMP-NAME TO EXC-EMP-NAME
+           MOVE EMP-HOURS-X TO EXC-HOURS-RAW
+           MOVE EMP-RATE-X TO EXC-RATE-RAW
+           MOVE WS-REJECT-REASON TO EXC-REASON
+           WRITE EXCEPTION-RECORD.
+
+       2050-SPLIT-OVERTIME.
+           IF WS-EMP-HOURS-N > WS-STD-HOURS
+               MOVE WS-STD-HOURS TO WS-REG-HOURS
+               COMPUTE WS-OT-HOURS = WS-EMP-HOURS-N - WS-STD-HOURS
+           ELSE
+               MOVE WS-EMP-HOURS-N TO WS-REG-HOURS
+               MOVE ZERO TO WS-OT-HOURS
+           END-IF.
+
+       2100-CALC-DEDUCTIONS.
+           COMPUTE WS-TAXABLE-PAY =
+               WS-GROSS-PAY - (WS-EMP-EXEMPT-N * WS-EXEMPTION-AMT)
+           IF WS-TAXABLE-PAY < 0
+               MOVE 0 TO WS-TAXABLE-PAY
+           END-IF
+           EVALUATE TRUE
+               WHEN EMP-FILING-STATUS = 'M'
+                   PERFORM 2110-CALC-FED-TAX-MARRIED
+               WHEN OTHER
+                   PERFORM 2120-CALC-FED-TAX-SINGLE
+           END-EVALUATE
+           COMPUTE WS-FICA-TAX = WS-GROSS-PAY * WS-FICA-RATE
+           COMPUTE WS-NET-PAY =
+               WS-GROSS-PAY - WS-FED-TAX - WS-FICA-TAX.
+
+       2110-CALC-FED-TAX-MARRIED.
+           EVALUATE TRUE
+               WHEN WS-TAXABLE-PAY <= 500.00
+                   COMPUTE WS-FED-TAX = WS-TAXABLE-PAY * .10
+               WHEN WS-TAXABLE-PAY <= 1500.00
+                   COMPUTE WS-FED-TAX =
+                       50.00 + (WS-TAXABLE-PAY - 500.00) * .12
+               WHEN OTHER
+                   COMPUTE WS-FED-TAX =
+                       170.00 + (WS-TAXABLE-PAY - 1500.00) * .22
+           END-EVALUATE.
+
+       2120-CALC-FED-TAX-SINGLE.
+           EVALUATE TRUE
+               WHEN WS-TAXABLE-PAY <= 350.00
+                   COMPUTE WS-FED-TAX = WS-TAXABLE-PAY * .10
+               WHEN WS-TAXABLE-PAY <= 1100.00
+                   COMPUTE WS-FED-TAX =
+                       35.00 + (WS-TAXABLE-PAY - 350.00) * .12
+               WHEN OTHER
+                   COMPUTE WS-FED-TAX =
+                       125.00 + (WS-TAXABLE-PAY - 1100.00) * .22
+           END-EVALUATE.
+
+       2310-PRINT-DEPT-SUBTOTAL.
+           MOVE WS-PREV-DEPT-CODE TO WS-SUB-DEPT-D
+           MOVE WS-DEPT-COUNT TO WS-SUB-COUNT-D
+           MOVE WS-DEPT-HOURS TO WS-SUB-HOURS-D
+           MOVE WS-DEPT-GROSS TO WS-SUB-GROSS-D
+           WRITE REPORT-LINE FROM WS-DEPT-SUBTOTAL-LINE
+           PERFORM 2320-WRITE-GL-EXTRACT
+           MOVE 0 TO WS-DEPT-COUNT
+           MOVE 0 TO WS-DEPT-HOURS
+           MOVE 0 TO WS-DEPT-GROSS
+           MOVE 0 TO WS-DEPT-TAX
+           MOVE 0 TO WS-DEPT-NET.
+
+       2320-WRITE-GL-EXTRACT.
+           MOVE WS-DEPT-GROSS TO WS-GL-GROSS-ED
+           MOVE WS-DEPT-TAX TO WS-GL-TAX-ED
+           MOVE WS-DEPT-NET TO WS-GL-NET-ED
+           MOVE SPACES TO GL-EXTRACT-RECORD
+           STRING WS-PREV-DEPT-CODE DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-GL-GROSS-ED DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-GL-TAX-ED DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-GL-NET-ED DELIMITED BY SIZE
+               INTO GL-EXTRACT-RECORD
+           END-STRING
+           WRITE GL-EXTRACT-RECORD.
+
+       2400-WRITE-DISBURSEMENT.
+           MOVE EMP-BANK-ROUTING TO DISB-BANK-ROUTING
+           MOVE EMP-BANK-ACCOUNT TO DISB-BANK-ACCOUNT
+           MOVE EMP-ID TO DISB-EMP-ID
+           MOVE EMP-NAME TO DISB-EMP-NAME
+           MOVE WS-NET-PAY TO DISB-NET-AMOUNT
+           WRITE DISBURSEMENT-RECORD.
+
+       2200-UPDATE-MASTER.
+           MOVE 'Y' TO WS-MASTER-FOUND
+           MOVE EMP-ID TO MAST-EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-MASTER-FOUND
+                   MOVE EMP-NAME TO MAST-EMP-NAME
+                   MOVE WS-EMP-RATE-N TO MAST-EMP-RATE
+                   MOVE EMP-FILING-STATUS TO MAST-FILING-STATUS
+                   MOVE WS-EMP-EXEMPT-N TO MAST-EXEMPT
+                   MOVE DEPT-CODE TO MAST-DEPT-CODE
+                   MOVE EMP-BANK-ROUTING TO MAST-BANK-ROUTING
+                   MOVE EMP-BANK-ACCOUNT TO MAST-BANK-ACCOUNT
+                   MOVE 'A' TO MAST-STATUS
+                   MOVE SPACES TO MAST-TERM-DATE
+                   MOVE ZERO TO YTD-HOURS
+                   MOVE ZERO TO YTD-GROSS
+                   MOVE ZERO TO YTD-TAX
+           END-READ
+           ADD WS-REG-HOURS WS-OT-HOURS TO YTD-HOURS
+           ADD WS-GROSS-PAY TO YTD-GROSS
+           ADD WS-FED-TAX WS-FICA-TAX TO YTD-TAX
+           IF WS-MASTER-FOUND = 'Y'
+               REWRITE MASTER-RECORD
+           ELSE
+               WRITE MASTER-RECORD
+           END-IF.
+
+       2500-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = 0
+               PERFORM 2510-WRITE-CHECKPOINT
+           END-IF.
+
+       2510-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-CONTROL-FILE
+           MOVE WS-RECS-READ TO RESTART-CHECKPOINT-COUNT
+           MOVE WS-RUN-DATE TO RESTART-RUN-DATE
+           MOVE WS-CTL-EMP-COUNT TO RESTART-CTL-EMP-COUNT
+           MOVE WS-CTL-REG-HOURS TO RESTART-CTL-REG-HOURS
+           MOVE WS-CTL-GROSS-PAY TO RESTART-CTL-GROSS-PAY
+           MOVE WS-CTL-NET-PAY TO RESTART-CTL-NET-PAY
+           MOVE WS-PREV-DEPT-CODE TO RESTART-PREV-DEPT-CODE
+           MOVE WS-FIRST-DEPT TO RESTART-FIRST-DEPT
+           MOVE WS-DEPT-COUNT TO RESTART-DEPT-COUNT
+           MOVE WS-DEPT-HOURS TO RESTART-DEPT-HOURS
+           MOVE WS-DEPT-GROSS TO RESTART-DEPT-GROSS
+           MOVE WS-DEPT-TAX TO RESTART-DEPT-TAX
+           MOVE WS-DEPT-NET TO RESTART-DEPT-NET
+           WRITE RESTART-RECORD
+           CLOSE RESTART-CONTROL-FILE.
+
        3000-TERMINATE.
-           CLOSE EMPLOYEE-FILE
-           CLOSE REPORT-FILE.
+           IF WS-FIRST-DEPT = 'N'
+               PERFORM 2310-PRINT-DEPT-SUBTOTAL
+           END-IF
+           PERFORM 2510-WRITE-CHECKPOINT
+           MOVE WS-CTL-EMP-COUNT TO WS-TRL-COUNT-D
+           MOVE WS-CTL-REG-HOURS TO WS-TRL-HOURS-D
+           MOVE WS-CTL-GROSS-PAY TO WS-TRL-GROSS-D
+           MOVE WS-CTL-NET-PAY TO WS-TRL-NET-D
+           WRITE REPORT-LINE FROM SPACES AFTER 2
+           WRITE REPORT-LINE FROM WS-REPORT-TRAILER
+           WRITE REPORT-LINE FROM WS-TRAILER-COUNT
+           WRITE REPORT-LINE FROM WS-TRAILER-HOURS
+           WRITE REPORT-LINE FROM WS-TRAILER-GROSS
+           WRITE REPORT-LINE FROM WS-TRAILER-NET
+           CLOSE SORTED-EMPLOYEE-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE DISBURSEMENT-FILE
+           CLOSE GL-EXTRACT-FILE
+           CLOSE EMPLOYEE-MASTER.
